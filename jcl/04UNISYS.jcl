@@ -0,0 +1,59 @@
+//04UNISYS JOB (ACCT#),'DIFERENCA DE DATAS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB DE BATCH NOTURNO - CALCULO DE DIFERENCA DE DATAS (04UNISYS)
+//* STEP010 - ORDENA O ARQUIVO DE CONTRATOS POR CONTRATO-ID
+//* STEP020 - EXECUTA 04UNISYS (RELATORIO, EXTRATO, LOG, CHECKPOINT)
+//* STEP030 - ORDENA/PREPARA O EXTRATO PARA COLETA DO FATURAMENTO
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.CONTRATOS.DIARIO,DISP=SHR
+//SORTOUT  DD  DSN=PROD.CONTRATOS.ORDENADO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA
+//SYSIN    DD  *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//*--------------------------------------------------------------
+//*--------------------------------------------------------------
+//* PARA RETOMAR UM LOTE INTERROMPIDO A PARTIR DO ULTIMO CHECKPOINT,
+//* RESSUBMETA ESTE STEP COM PARM='RESTART' (OPERADOR CONFIRMA QUE A
+//* RETOMADA E INTENCIONAL; SEM O PARM, 04UNISYS SEMPRE INICIA DO
+//* PRIMEIRO REGISTRO E ZERA O ARQUIVO DE CHECKPOINT).
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=04UNISYS,COND=(4,GT,STEP010)
+//STEPLIB  DD  DSN=PROD.LOADLIB,DISP=SHR
+//CONTRATIN DD DSN=PROD.CONTRATOS.ORDENADO,DISP=(OLD,DELETE,KEEP)
+//FERIADIN DD  DSN=PROD.FERIADOS.REFERENCIA,DISP=SHR
+//*    DISP=MOD ABAIXO PERMITE QUE O RELATORIO SEJA ESTENDIDO (EM VEZ
+//*    DE RECRIADO) QUANDO O STEP E RESSUBMETIDO COM PARM='RESTART'
+//*    (VER REQUEST 007); SPACE/UNIT/DCB SO SAO USADOS QUANDO O
+//*    DATASET AINDA NAO EXISTE (PRIMEIRA EXECUCAO NOTURNA DO JOB).
+//RELATOUT DD  DSN=PROD.04UNISYS.RELATORIO,DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//EXTRAOUT DD  DSN=PROD.EXTRATO.BRUTO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA
+//*    SPACE/UNIT/DCB ABAIXO SO SAO USADOS POR DISP=MOD QUANDO O
+//*    DATASET AINDA NAO EXISTE (PRIMEIRA EXECUCAO NOTURNA DO JOB);
+//*    EM EXECUCOES SEGUINTES O DATASET JA CATALOGADO E SIMPLESMENTE
+//*    ESTENDIDO, SEM REALOCAR ESPACO.
+//LOGAUDIT DD  DSN=PROD.04UNISYS.AUDITORIA,DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=74,BLKSIZE=0),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//CKPTDD   DD  DSN=PROD.04UNISYS.CHECKPOINT,DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=43,BLKSIZE=0),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------
+//STEP030  EXEC PGM=SORT,COND=(4,GT,STEP020)
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.EXTRATO.BRUTO,DISP=(OLD,DELETE,DELETE)
+//SORTOUT  DD  DSN=PROD.EXTRATO.FATURAMENTO,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA
+//SYSIN    DD  *
+  SORT FIELDS=(1,10,CH,A)
+/*
