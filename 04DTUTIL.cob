@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 04DTUTIL.
+      *================================================================
+      *  ROTINA COMUM DE DATAS - COMPARTILHADA POR TODOS OS PROGRAMAS
+      *  QUE PRECISAM DE ANO BISSEXTO / DIAS-NO-MES / VALIDACAO DE
+      *  DATA / DIA-DA-SEMANA / AVANCO DE UM DIA NO CALENDARIO.
+      *
+      *  CHAMADA:
+      *    CALL '04DTUTIL' USING LK-FUNCAO LK-ANO LK-MES LK-DIA
+      *                          LK-DIAS-NO-MES LK-BISSEXTO-FLAG
+      *                          LK-DATA-VALIDA LK-DIA-SEMANA-NUM
+      *                          LK-DIAS-ABSOLUTOS.
+      *
+      *  FUNCOES (LK-FUNCAO):
+      *    'BI' - informa se LK-ANO eh bissexto (LK-BISSEXTO-FLAG)
+      *    'DM' - informa quantos dias tem o mes LK-MES/LK-ANO
+      *    'VD' - valida se LK-DIA/LK-MES/LK-ANO formam data real
+      *    'PD' - avanca LK-DIA/LK-MES/LK-ANO em um dia (p/ calculos
+      *           de dias uteis)
+      *    'DS' - informa o dia da semana de LK-DIA/LK-MES/LK-ANO em
+      *           LK-DIA-SEMANA-NUM (0=DOMINGO ... 6=SABADO)
+      *    'JD' - informa o numero de ordem (dia absoluto) de
+      *           LK-DIA/LK-MES/LK-ANO no calendario proleptico
+      *           gregoriano em LK-DIAS-ABSOLUTOS, para uso em
+      *           diferenca de dias corridos por subtracao direta
+      *================================================================
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *armazena o resultado da divisao do ano por 4, 100 e 400
+       01 DIVIDE-ANO1.
+         03 DIV1-POR-4       PIC 9(04).
+         03 DIV1-POR-100     PIC 9(04).
+         03 DIV1-POR-400     PIC 9(04).
+      *armazena o resto das divisoes do ano
+       01 RESTO-ANO1.
+         03 R1-4             PIC 9(04).
+         03 R1-100           PIC 9(04).
+         03 R1-400           PIC 9(04).
+
+       01 TABELA-DIAS-MES-VALORES.
+           05 FILLER           PIC 9(02) VALUE 31.
+           05 FILLER           PIC 9(02) VALUE 28.
+           05 FILLER           PIC 9(02) VALUE 31.
+           05 FILLER           PIC 9(02) VALUE 30.
+           05 FILLER           PIC 9(02) VALUE 31.
+           05 FILLER           PIC 9(02) VALUE 30.
+           05 FILLER           PIC 9(02) VALUE 31.
+           05 FILLER           PIC 9(02) VALUE 31.
+           05 FILLER           PIC 9(02) VALUE 30.
+           05 FILLER           PIC 9(02) VALUE 31.
+           05 FILLER           PIC 9(02) VALUE 30.
+           05 FILLER           PIC 9(02) VALUE 31.
+       01 TABELA-DIAS-MES REDEFINES TABELA-DIAS-MES-VALORES.
+           05 DIAS-DO-MES       PIC 9(02) OCCURS 12 TIMES.
+
+       01 TABELA-DIA-SEMANA-VALORES.
+           05 FILLER           PIC 9(01) VALUE 0.
+           05 FILLER           PIC 9(01) VALUE 3.
+           05 FILLER           PIC 9(01) VALUE 2.
+           05 FILLER           PIC 9(01) VALUE 5.
+           05 FILLER           PIC 9(01) VALUE 0.
+           05 FILLER           PIC 9(01) VALUE 3.
+           05 FILLER           PIC 9(01) VALUE 5.
+           05 FILLER           PIC 9(01) VALUE 1.
+           05 FILLER           PIC 9(01) VALUE 4.
+           05 FILLER           PIC 9(01) VALUE 6.
+           05 FILLER           PIC 9(01) VALUE 2.
+           05 FILLER           PIC 9(01) VALUE 4.
+       01 TABELA-DIA-SEMANA REDEFINES TABELA-DIA-SEMANA-VALORES.
+           05 VALOR-T-MES       PIC 9(01) OCCURS 12 TIMES.
+
+       01 WS-ANO-AJUSTADO       PIC 9(04).
+       01 WS-SOMA-SEMANA        PIC 9(06).
+
+      *campos de apoio para o calculo do dia absoluto (ver
+      *CALCULA-DIA-ABSOLUTO), algoritmo de Howard Hinnant
+      *(days_from_civil) adaptado para aritmetica sem sinal do COBOL
+       01 WS-JD-ANO-AJUSTADO    PIC 9(09).
+       01 WS-JD-MES-AJUSTADO    PIC 9(02).
+       01 WS-JD-ERA             PIC 9(07).
+       01 WS-JD-ANO-DA-ERA      PIC 9(07).
+       01 WS-JD-DIA-DO-ANO      PIC 9(07).
+       01 WS-JD-DIA-DA-ERA      PIC 9(09).
+
+       LINKAGE SECTION.
+       01 LK-FUNCAO             PIC X(02).
+         88 LK-FUNC-BISSEXTO      VALUE 'BI'.
+         88 LK-FUNC-DIAS-MES      VALUE 'DM'.
+         88 LK-FUNC-VALIDA-DATA   VALUE 'VD'.
+         88 LK-FUNC-PROX-DIA      VALUE 'PD'.
+         88 LK-FUNC-DIA-SEMANA    VALUE 'DS'.
+         88 LK-FUNC-DIA-ABSOLUTO  VALUE 'JD'.
+       01 LK-ANO                PIC 9(04).
+       01 LK-MES                PIC 9(02).
+       01 LK-DIA                PIC 9(02).
+       01 LK-DIAS-NO-MES        PIC 9(02).
+       01 LK-BISSEXTO-FLAG      PIC X(01).
+         88 LK-EH-BISSEXTO        VALUE 'S'.
+       01 LK-DATA-VALIDA        PIC X(01).
+         88 LK-DATA-OK            VALUE 'S'.
+       01 LK-DIA-SEMANA-NUM     PIC 9(01).
+       01 LK-DIAS-ABSOLUTOS     PIC 9(08).
+
+       PROCEDURE DIVISION USING LK-FUNCAO LK-ANO LK-MES LK-DIA
+                                 LK-DIAS-NO-MES LK-BISSEXTO-FLAG
+                                 LK-DATA-VALIDA LK-DIA-SEMANA-NUM
+                                 LK-DIAS-ABSOLUTOS.
+       MAIN-PROCEDURE.
+           EVALUATE TRUE
+             WHEN LK-FUNC-BISSEXTO
+               PERFORM VERIFICA-BISSEXTO
+
+             WHEN LK-FUNC-DIAS-MES
+               PERFORM VERIFICA-BISSEXTO
+               PERFORM CALCULA-DIAS-NO-MES
+
+             WHEN LK-FUNC-VALIDA-DATA
+               PERFORM VERIFICA-BISSEXTO
+               PERFORM CALCULA-DIAS-NO-MES
+               PERFORM VALIDA-DATA
+
+             WHEN LK-FUNC-PROX-DIA
+               PERFORM VERIFICA-BISSEXTO
+               PERFORM CALCULA-DIAS-NO-MES
+               PERFORM AVANCA-PROXIMO-DIA
+
+             WHEN LK-FUNC-DIA-SEMANA
+               PERFORM CALCULA-DIA-SEMANA
+
+             WHEN LK-FUNC-DIA-ABSOLUTO
+               PERFORM CALCULA-DIA-ABSOLUTO
+
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+
+           GOBACK.
+
+       VERIFICA-BISSEXTO.
+           DIVIDE LK-ANO BY 4   GIVING DIV1-POR-4   REMAINDER R1-4.
+           DIVIDE LK-ANO BY 100 GIVING DIV1-POR-100 REMAINDER R1-100.
+           DIVIDE LK-ANO BY 400 GIVING DIV1-POR-400 REMAINDER R1-400.
+
+           IF (R1-4 = 0)AND(R1-100 IS NOT = 0)OR(R1-400 = 0)
+               MOVE 'S' TO LK-BISSEXTO-FLAG
+           ELSE
+               MOVE 'N' TO LK-BISSEXTO-FLAG
+           END-IF.
+
+       CALCULA-DIAS-NO-MES.
+           IF LK-MES >= 1 AND LK-MES <= 12
+               MOVE DIAS-DO-MES(LK-MES) TO LK-DIAS-NO-MES
+               IF (LK-MES = 02) AND LK-EH-BISSEXTO
+                   MOVE 29 TO LK-DIAS-NO-MES
+               END-IF
+           ELSE
+               MOVE 00 TO LK-DIAS-NO-MES
+           END-IF.
+
+       VALIDA-DATA.
+           MOVE 'S' TO LK-DATA-VALIDA.
+           IF LK-MES < 1 OR LK-MES > 12
+               MOVE 'N' TO LK-DATA-VALIDA
+           ELSE
+               IF LK-DIA < 1 OR LK-DIA > LK-DIAS-NO-MES
+                   MOVE 'N' TO LK-DATA-VALIDA
+               END-IF
+           END-IF.
+
+       AVANCA-PROXIMO-DIA.
+           ADD 1 TO LK-DIA.
+           IF LK-DIA > LK-DIAS-NO-MES
+               MOVE 1 TO LK-DIA
+               ADD 1 TO LK-MES
+               IF LK-MES > 12
+                   MOVE 1 TO LK-MES
+                   ADD 1 TO LK-ANO
+                   PERFORM VERIFICA-BISSEXTO
+               END-IF
+               PERFORM CALCULA-DIAS-NO-MES
+           END-IF.
+
+      *    ALGORITMO DE SAKAMOTO PARA DIA DA SEMANA (0=DOMINGO)
+       CALCULA-DIA-SEMANA.
+           MOVE LK-ANO TO WS-ANO-AJUSTADO.
+           IF LK-MES < 3
+               SUBTRACT 1 FROM WS-ANO-AJUSTADO
+           END-IF.
+
+           COMPUTE WS-SOMA-SEMANA =
+               WS-ANO-AJUSTADO + (WS-ANO-AJUSTADO / 4)
+               - (WS-ANO-AJUSTADO / 100) + (WS-ANO-AJUSTADO / 400)
+               + VALOR-T-MES(LK-MES) + LK-DIA.
+
+           COMPUTE LK-DIA-SEMANA-NUM = FUNCTION MOD(WS-SOMA-SEMANA, 7).
+
+      *    DIA ABSOLUTO (NUMERO DE ORDEM NO CALENDARIO PROLEPTICO
+      *    GREGORIANO) PELO ALGORITMO days_from_civil DE HOWARD
+      *    HINNANT, ADAPTADO PARA ARITMETICA SEM SINAL: COMO LK-ANO
+      *    NUNCA E NEGATIVO (PIC 9(04)), O ANO-CIVIL AJUSTADO TAMBEM
+      *    NUNCA E, E O MES-AJUSTADO (0..11) E CALCULADO SEM PASSAR
+      *    POR UM INTERMEDIARIO NEGATIVO.
+       CALCULA-DIA-ABSOLUTO.
+           MOVE LK-ANO TO WS-JD-ANO-AJUSTADO.
+           IF LK-MES <= 2
+               SUBTRACT 1 FROM WS-JD-ANO-AJUSTADO
+           END-IF.
+
+           IF LK-MES > 2
+               COMPUTE WS-JD-MES-AJUSTADO = LK-MES - 3
+           ELSE
+               COMPUTE WS-JD-MES-AJUSTADO = LK-MES + 9
+           END-IF.
+
+           COMPUTE WS-JD-ERA = WS-JD-ANO-AJUSTADO / 400.
+           COMPUTE WS-JD-ANO-DA-ERA =
+               WS-JD-ANO-AJUSTADO - (WS-JD-ERA * 400).
+
+           COMPUTE WS-JD-DIA-DO-ANO =
+               ((153 * WS-JD-MES-AJUSTADO) + 2) / 5 + LK-DIA - 1.
+
+           COMPUTE WS-JD-DIA-DA-ERA =
+               (WS-JD-ANO-DA-ERA * 365)
+               + (WS-JD-ANO-DA-ERA / 4)
+               - (WS-JD-ANO-DA-ERA / 100)
+               + WS-JD-DIA-DO-ANO.
+
+           COMPUTE LK-DIAS-ABSOLUTOS =
+               (WS-JD-ERA * 146097) + WS-JD-DIA-DA-ERA.
+
+       END PROGRAM 04DTUTIL.
