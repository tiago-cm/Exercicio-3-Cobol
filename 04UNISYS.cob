@@ -1,157 +1,772 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 04UNISYS.
+      *================================================================
+      *  CALCULA A DIFERENCA DE DIAS (CORRIDOS E UTEIS) ENTRE A
+      *  DATA-INICIAL E A DATA-FINAL DE UM LOTE DE CONTRATOS LIDO DE
+      *  UM ARQUIVO DE ENTRADA, GERANDO RELATORIO, EXTRATO PARA O
+      *  FATURAMENTO, TRILHA DE AUDITORIA E CHECKPOINT DE RESTART.
+      *
+      *  A LOGICA DE ANO BISSEXTO / DIAS-NO-MES / VALIDACAO DE DATA /
+      *  DIA DA SEMANA ESTA NA ROTINA COMPARTILHADA 04DTUTIL.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTRATOS-IN ASSIGN TO "CONTRATIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CONTRATOS.
+
+           SELECT FERIADOS-IN ASSIGN TO "FERIADIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-FERIADOS.
+
+           SELECT RELATORIO-OUT ASSIGN TO "RELATOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RELATORIO.
+
+           SELECT EXTRATO-OUT ASSIGN TO "EXTRAOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXTRATO.
+
+           SELECT LOG-AUDITORIA ASSIGN TO "LOGAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOG.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTDD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CONTRATOS-IN.
+           COPY CTCONTR.
+
+       FD  FERIADOS-IN.
+           COPY CTFERIA.
+
+       FD  RELATORIO-OUT.
+       01  LINHA-RELATORIO          PIC X(132).
+
+       FD  EXTRATO-OUT.
+           COPY CTEXTR.
+
+       FD  LOG-AUDITORIA.
+           COPY CTLOG.
+
+       FD  CHECKPOINT-FILE.
+           COPY CTCKPT.
+
        WORKING-STORAGE SECTION.
        01 DATA-INICIAL.
-         03 DIA-INICIAL      PIC 9(02).
-         03 MES-INICIAL      PIC 9(02).
-         03 ANO-INICIAL      PIC 9(04).
+           COPY DTDDMMYY REPLACING ==:PREFIXO:== BY ==INICIAL==.
 
        01 DATA-FINAL.
-         03 DIA-FINAL        PIC 9(02).
-         03 MES-FINAL        PIC 9(02).
-         03 ANO-FINAL        PIC 9(04).
-
-       01 DIA1               PIC 9(02).
-       01 DIA2               PIC 9(02).
-
-       01 DIVIDE-ANO1.
-         03 DIV1-POR-4       PIC 9(04).
-         03 DIV1-POR-100     PIC 9(04).
-         03 DIV1-POR-400     PIC 9(04).
-      *armazena o resto das divisoes do ano1
-       01 RESTO-ANO1.
-         03 R1-4             PIC 9(04).
-         03 R1-100           PIC 9(04).
-         03 R1-400           PIC 9(04).
-
-      *armazena o resultado da divisao do ano2 por 4, 100 e 400
-       01 DIVIDE-ANO2.
-         03 DIV2-POR-4       PIC 9(04).
-         03 DIV2-POR-100     PIC 9(04).
-         03 DIV2-POR-400     PIC 9(04).
-      *armazena o resto das divisoes do ano2
-       01 RESTO-ANO2.
-         03 R2-4             PIC 9(04).
-         03 R2-100           PIC 9(04).
-         03 R2-400           PIC 9(04).
+           COPY DTDDMMYY REPLACING ==:PREFIXO:== BY ==FINAL==.
+
+      *dia absoluto (numero de ordem no calendario) de cada data, usado
+      *para a diferenca em dias corridos via subtracao direta
+       01 WS-DIA-ABSOLUTO-INICIAL  PIC 9(08).
+       01 WS-DIA-ABSOLUTO-FINAL    PIC 9(08).
 
       *diferença de dias
-       01 DIFERENCA-DIAS     PIC 9(05).
+       01 DIFERENCA-DIAS        PIC 9(05).
+       01 DIFERENCA-DIAS-UTEIS  PIC 9(05).
+
+      *quebra da diferenca em anos/meses/dias
+       01 DIF-ANOS              PIC 9(03).
+       01 DIF-MESES             PIC 9(02).
+       01 DIF-DIAS              PIC 9(02).
+
+      *--- status dos arquivos ---------------------------------------
+       01 WS-FS-CONTRATOS       PIC X(02).
+       01 WS-FS-FERIADOS        PIC X(02).
+       01 WS-FS-RELATORIO       PIC X(02).
+       01 WS-FS-EXTRATO         PIC X(02).
+       01 WS-FS-LOG             PIC X(02).
+       01 WS-FS-CHECKPOINT      PIC X(02).
+
+       01 WS-EOF-CONTRATOS      PIC X(01) VALUE 'N'.
+         88 FIM-CONTRATOS         VALUE 'S'.
+       01 WS-EOF-FERIADOS       PIC X(01) VALUE 'N'.
+         88 FIM-FERIADOS          VALUE 'S'.
+       01 WS-EOF-CHECKPOINT     PIC X(01) VALUE 'N'.
+         88 FIM-CHECKPOINT        VALUE 'S'.
+
+      *--- tabela de feriados (carregada em memoria no inicio) -------
+       01 WS-QTD-FERIADOS       PIC 9(04) VALUE 0.
+       01 TABELA-FERIADOS.
+           03 OCORRENCIA-FERIADO OCCURS 500 TIMES
+                                  INDEXED BY IDX-FERIADO.
+               05 FER-DIA        PIC 9(02).
+               05 FER-MES        PIC 9(02).
+               05 FER-ANO        PIC 9(04).
+       01 WS-EH-FERIADO         PIC X(01).
+         88 WS-DATA-E-FERIADO     VALUE 'S'.
+
+      *--- validacao de datas ------------------------------------------
+       01 WS-DATA-INICIAL-OK    PIC X(01).
+         88 DATA-INICIAL-VALIDA   VALUE 'S'.
+       01 WS-DATA-FINAL-OK      PIC X(01).
+         88 DATA-FINAL-VALIDA     VALUE 'S'.
+       01 WS-REGISTRO-VALIDO    PIC X(01).
+         88 REGISTRO-VALIDO       VALUE 'S'.
+       01 WS-SITUACAO-REGISTRO  PIC X(25).
+
+      *--- campos de apoio para CALL '04DTUTIL' -----------------------
+       01 LK-FUNCAO             PIC X(02).
+       01 LK-ANO                PIC 9(04).
+       01 LK-MES                PIC 9(02).
+       01 LK-DIA                PIC 9(02).
+       01 LK-DIAS-NO-MES        PIC 9(02).
+       01 LK-BISSEXTO-FLAG      PIC X(01).
+       01 LK-DATA-VALIDA        PIC X(01).
+         88 LK-DATA-OK            VALUE 'S'.
+       01 LK-DIA-SEMANA-NUM     PIC 9(01).
+       01 LK-DIAS-ABSOLUTOS     PIC 9(08).
+
+      *--- data corrente usada no loop de dias uteis ------------------
+       01 WS-DATA-CORRENTE.
+           03 WS-DIA-CORRENTE   PIC 9(02).
+           03 WS-MES-CORRENTE   PIC 9(02).
+           03 WS-ANO-CORRENTE   PIC 9(04).
+
+      *--- controle de lote / checkpoint-restart -----------------------
+       01 WS-QTD-PROCESSADOS    PIC 9(07) VALUE 0.
+       01 WS-INTERVALO-CKPT     PIC 9(04) VALUE 0100.
+       01 WS-CONTADOR-CKPT      PIC 9(04) VALUE 0.
+       01 WS-ULTIMO-CKPT-ID     PIC X(10) VALUE SPACES.
+       01 WS-ULTIMO-ID-PROCESSADO PIC X(10) VALUE SPACES.
+       01 WS-QTD-PROCESSADOS-EXEC PIC 9(07) VALUE 0.
+       01 WS-RESTART-ATIVO      PIC X(01) VALUE 'N'.
+         88 RESTART-EM-ANDAMENTO  VALUE 'S'.
+       01 WS-AINDA-PULANDO      PIC X(01) VALUE 'N'.
+         88 AINDA-PULANDO-REGISTROS VALUE 'S'.
+
+      *    RESTART SO E TENTADO QUANDO EXPLICITAMENTE SOLICITADO VIA
+      *    PARM='RESTART'. SEM O PARM, O PROGRAMA SEMPRE COMECA DO
+      *    ZERO E REGRAVA O ARQUIVO DE CHECKPOINT, MESMO QUE UM
+      *    CHECKPOINT DE UMA EXECUCAO ANTERIOR CONCLUIDA AINDA EXISTA.
+       01 WS-PARM-ENTRADA       PIC X(80) VALUE SPACES.
+       01 WS-RESTART-SOLICITADO PIC X(01) VALUE 'N'.
+         88 RESTART-SOLICITADO    VALUE 'S'.
+
+      *--- identificacao do job / execucao p/ auditoria ---------------
+       01 WS-JOB-ID              PIC X(08) VALUE "04UNISYS".
+       01 WS-OPERADOR-ID         PIC X(08) VALUE "BATCH".
+       01 WS-DATA-HORA-EXECUCAO  PIC X(26).
+
+      *--- cabecalho e campos auxiliares do relatorio -----------------
+       01 WS-DATA-EXECUCAO-FMT.
+           03 WS-ANO-EXEC        PIC 9(04).
+           03 FILLER             PIC X VALUE "/".
+           03 WS-MES-EXEC        PIC 9(02).
+           03 FILLER             PIC X VALUE "/".
+           03 WS-DIA-EXEC        PIC 9(02).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           ACCEPT WS-PARM-ENTRADA FROM COMMAND-LINE.
+           IF WS-PARM-ENTRADA(1:7) = "RESTART"
+               MOVE 'S' TO WS-RESTART-SOLICITADO
+           END-IF.
+
+           PERFORM 000-INICIALIZAR.
+           PERFORM 100-PROCESSAR-CONTRATOS
+               UNTIL FIM-CONTRATOS.
+           PERFORM 900-FINALIZAR.
+           STOP RUN.
+
+      *================================================================
+      * 000 - ABERTURA DE ARQUIVOS, CARGA DE FERIADOS E CHECAGEM DE
+      *       RESTART A PARTIR DO ULTIMO CHECKPOINT GRAVADO (SOMENTE
+      *       QUANDO EXPLICITAMENTE SOLICITADO VIA PARM='RESTART')
+      *================================================================
+       000-INICIALIZAR.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-EXECUCAO.
+           MOVE WS-DATA-HORA-EXECUCAO(1:4)  TO WS-ANO-EXEC.
+           MOVE WS-DATA-HORA-EXECUCAO(5:2)  TO WS-MES-EXEC.
+           MOVE WS-DATA-HORA-EXECUCAO(7:2)  TO WS-DIA-EXEC.
+
+           PERFORM 010-CARREGAR-FERIADOS.
+           PERFORM 020-VERIFICAR-RESTART.
+
+           OPEN INPUT  CONTRATOS-IN.
+           IF WS-FS-CONTRATOS NOT = "00"
+               DISPLAY "04UNISYS - FALHA AO ABRIR CONTRATOS-IN, FS="
+                       WS-FS-CONTRATOS
+               PERFORM 910-ABENDAR-JOB
+           END-IF.
+
+           IF RESTART-SOLICITADO
+               OPEN EXTEND RELATORIO-OUT
+               IF WS-FS-RELATORIO NOT = "00"
+                   CLOSE RELATORIO-OUT
+                   OPEN OUTPUT RELATORIO-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT RELATORIO-OUT
+           END-IF.
+           IF WS-FS-RELATORIO NOT = "00"
+               DISPLAY "04UNISYS - FALHA AO ABRIR RELATORIO-OUT, FS="
+                       WS-FS-RELATORIO
+               PERFORM 910-ABENDAR-JOB
+           END-IF.
+
+           IF RESTART-SOLICITADO
+               OPEN EXTEND EXTRATO-OUT
+               IF WS-FS-EXTRATO NOT = "00"
+                   CLOSE EXTRATO-OUT
+                   OPEN OUTPUT EXTRATO-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT EXTRATO-OUT
+           END-IF.
+           IF WS-FS-EXTRATO NOT = "00"
+               DISPLAY "04UNISYS - FALHA AO ABRIR EXTRATO-OUT, FS="
+                       WS-FS-EXTRATO
+               PERFORM 910-ABENDAR-JOB
+           END-IF.
+
+           OPEN EXTEND LOG-AUDITORIA.
+           IF WS-FS-LOG NOT = "00"
+               CLOSE LOG-AUDITORIA
+               OPEN OUTPUT LOG-AUDITORIA
+               IF WS-FS-LOG NOT = "00"
+                   DISPLAY "04UNISYS - FALHA AO ABRIR LOG-AUDITORIA, "
+                           "FS=" WS-FS-LOG
+                   PERFORM 910-ABENDAR-JOB
+               END-IF
+           END-IF.
+
+      *    SEM RESTART SOLICITADO O CHECKPOINT SEMPRE COMECA LIMPO;
+      *    COM RESTART SOLICITADO, CONTINUA ACRESCENTANDO AO ARQUIVO
+      *    JA EXISTENTE PARA PRESERVAR O HISTORICO DE RETOMADAS.
+           IF RESTART-SOLICITADO
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-FS-CHECKPOINT NOT = "00"
+                   CLOSE CHECKPOINT-FILE
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           IF WS-FS-CHECKPOINT NOT = "00"
+               DISPLAY "04UNISYS - FALHA AO ABRIR CHECKPOINT-FILE, FS="
+                       WS-FS-CHECKPOINT
+               PERFORM 910-ABENDAR-JOB
+           END-IF.
+
+           PERFORM 030-GRAVAR-CABECALHO-RELATORIO.
+
+           PERFORM 110-LER-PROXIMO-CONTRATO.
+
+      *    SE HAVIA UM CHECKPOINT E A RETOMADA FOI SOLICITADA, PULA OS
+      *    CONTRATOS JA PROCESSADOS EM EXECUCOES ANTERIORES ANTES DE
+      *    COMECAR A GRAVAR DE NOVO
+           IF RESTART-EM-ANDAMENTO
+               MOVE 'S' TO WS-AINDA-PULANDO
+               PERFORM UNTIL (NOT AINDA-PULANDO-REGISTROS)
+                             OR FIM-CONTRATOS
+                   IF CONTRATO-ID OF REG-CONTRATO = WS-ULTIMO-CKPT-ID
+                       MOVE 'N' TO WS-AINDA-PULANDO
+                   END-IF
+                   PERFORM 110-LER-PROXIMO-CONTRATO
+               END-PERFORM
+           END-IF.
+
+       110-LER-PROXIMO-CONTRATO.
+           READ CONTRATOS-IN
+               AT END MOVE 'S' TO WS-EOF-CONTRATOS
+           END-READ.
+           IF (WS-FS-CONTRATOS NOT = "00")
+                   AND (WS-FS-CONTRATOS NOT = "10")
+               DISPLAY "04UNISYS - FALHA NA LEITURA DE CONTRATOS-IN, "
+                       "FS=" WS-FS-CONTRATOS
+               PERFORM 910-ABENDAR-JOB
+           END-IF.
+
+       010-CARREGAR-FERIADOS.
+           OPEN INPUT FERIADOS-IN.
+           IF WS-FS-FERIADOS = "00"
+               READ FERIADOS-IN
+                   AT END MOVE 'S' TO WS-EOF-FERIADOS
+               END-READ
+               PERFORM UNTIL FIM-FERIADOS
+                   IF WS-QTD-FERIADOS < 500
+                       ADD 1 TO WS-QTD-FERIADOS
+                       MOVE DIA-FERIADO OF REG-FERIADO
+                           TO FER-DIA(WS-QTD-FERIADOS)
+                       MOVE MES-FERIADO OF REG-FERIADO
+                           TO FER-MES(WS-QTD-FERIADOS)
+                       MOVE ANO-FERIADO OF REG-FERIADO
+                           TO FER-ANO(WS-QTD-FERIADOS)
+                   END-IF
+                   READ FERIADOS-IN
+                       AT END MOVE 'S' TO WS-EOF-FERIADOS
+                   END-READ
+               END-PERFORM
+               CLOSE FERIADOS-IN
+           ELSE
+               IF WS-FS-FERIADOS = "35"
+                   DISPLAY "04UNISYS - AVISO: FERIADOS-IN NAO "
+                           "ENCONTRADO, PROSSEGUINDO SEM FERIADOS"
+               ELSE
+                   DISPLAY "04UNISYS - FALHA AO ABRIR FERIADOS-IN, FS="
+                           WS-FS-FERIADOS
+                   PERFORM 910-ABENDAR-JOB
+               END-IF
+           END-IF.
+
+       020-VERIFICAR-RESTART.
+      *    SO TENTA LER O CHECKPOINT QUANDO O OPERADOR PEDIU
+      *    EXPLICITAMENTE UMA RETOMADA (PARM='RESTART'). CASO
+      *    CONTRARIO, QUALQUER CHECKPOINT DEIXADO POR UMA EXECUCAO
+      *    ANTERIOR JA CONCLUIDA E IGNORADO E ESTA EXECUCAO COMECA
+      *    NORMALMENTE DO PRIMEIRO REGISTRO DO LOTE.
+           IF RESTART-SOLICITADO
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-FS-CHECKPOINT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END MOVE 'S' TO WS-EOF-CHECKPOINT
+                   END-READ
+                   PERFORM UNTIL FIM-CHECKPOINT
+                       MOVE CKPT-CONTRATO-ID OF REG-CHECKPOINT
+                           TO WS-ULTIMO-CKPT-ID
+                       MOVE CKPT-QTD-PROCESSADOS OF REG-CHECKPOINT
+                           TO WS-QTD-PROCESSADOS
+                       READ CHECKPOINT-FILE
+                           AT END MOVE 'S' TO WS-EOF-CHECKPOINT
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+                   IF WS-ULTIMO-CKPT-ID NOT = SPACES
+                       MOVE 'S' TO WS-RESTART-ATIVO
+                   ELSE
+                       DISPLAY "04UNISYS - RESTART SOLICITADO MAS NAO "
+                               "HA CHECKPOINT - INICIANDO DO ZERO"
+                   END-IF
+               ELSE
+                   DISPLAY "04UNISYS - RESTART SOLICITADO MAS ARQUIVO "
+                           "DE CHECKPOINT AUSENTE - INICIANDO DO ZERO"
+               END-IF
+           END-IF.
+
+       030-GRAVAR-CABECALHO-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "RELATORIO DE DIFERENCA DE DATAS - 04UNISYS"
+                   DELIMITED BY SIZE
+               INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           PERFORM 031-VERIFICAR-GRAVACAO-CABECALHO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "DATA DE EXECUCAO: " DELIMITED BY SIZE
+                  WS-DIA-EXEC   DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  WS-MES-EXEC   DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  WS-ANO-EXEC   DELIMITED BY SIZE
+               INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           PERFORM 031-VERIFICAR-GRAVACAO-CABECALHO.
+
+           IF RESTART-EM-ANDAMENTO
+               MOVE SPACES TO LINHA-RELATORIO
+               STRING "RETOMANDO APOS CONTRATO " DELIMITED BY SIZE
+                      WS-ULTIMO-CKPT-ID DELIMITED BY SIZE
+                   INTO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+               PERFORM 031-VERIFICAR-GRAVACAO-CABECALHO
+           END-IF.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "CONTRATO   DATA INICIAL  DATA FINAL    "
+                  DELIMITED BY SIZE
+                  "DIAS CORR  DIAS UTEIS  ANOS/MESES/DIAS  "
+                  DELIMITED BY SIZE
+                  "SITUACAO" DELIMITED BY SIZE
+               INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           PERFORM 031-VERIFICAR-GRAVACAO-CABECALHO.
+
+       031-VERIFICAR-GRAVACAO-CABECALHO.
+           IF WS-FS-RELATORIO NOT = "00"
+               DISPLAY "04UNISYS - FALHA NA GRAVACAO DO CABECALHO DE "
+                       "RELATORIO-OUT, FS=" WS-FS-RELATORIO
+               PERFORM 910-ABENDAR-JOB
+           END-IF.
+
+      *================================================================
+      * 100 - PROCESSA UM CONTRATO POR VEZ ATE O FIM DO ARQUIVO
+      *================================================================
+       100-PROCESSAR-CONTRATOS.
+           PERFORM 200-PROCESSAR-UM-CONTRATO.
+
+           PERFORM 110-LER-PROXIMO-CONTRATO.
+
+       200-PROCESSAR-UM-CONTRATO.
+           MOVE CT-DATA-INICIAL OF REG-CONTRATO TO DATA-INICIAL.
+           MOVE CT-DATA-FINAL   OF REG-CONTRATO TO DATA-FINAL.
+
+           MOVE 'N' TO WS-DATA-INICIAL-OK.
+           MOVE 'N' TO WS-DATA-FINAL-OK.
+           MOVE 'N' TO WS-REGISTRO-VALIDO.
+           MOVE 0 TO DIFERENCA-DIAS.
+           MOVE 0 TO DIFERENCA-DIAS-UTEIS.
+           MOVE 0 TO DIF-ANOS DIF-MESES DIF-DIAS.
+
+           PERFORM 300-VALIDAR-DATAS.
+
+           IF REGISTRO-VALIDO
+               MOVE "OK" TO WS-SITUACAO-REGISTRO
+               PERFORM 400-CALCULAR-DIFERENCA-DIAS
+               PERFORM 410-CALCULAR-ANOS-MESES-DIAS
+               PERFORM 420-CALCULAR-DIAS-UTEIS
+           ELSE
+               MOVE "REJEITADO - DATA INVALIDA" TO WS-SITUACAO-REGISTRO
+           END-IF.
+
+           PERFORM 500-GRAVAR-LINHA-RELATORIO.
+
+           IF REGISTRO-VALIDO
+               PERFORM 510-GRAVAR-EXTRATO
+           END-IF.
+
+           PERFORM 520-GRAVAR-LOG-AUDITORIA.
+
+           MOVE CONTRATO-ID OF REG-CONTRATO TO WS-ULTIMO-ID-PROCESSADO.
+           ADD 1 TO WS-QTD-PROCESSADOS.
+           ADD 1 TO WS-QTD-PROCESSADOS-EXEC.
+           ADD 1 TO WS-CONTADOR-CKPT.
+           IF WS-CONTADOR-CKPT >= WS-INTERVALO-CKPT
+               PERFORM 530-GRAVAR-CHECKPOINT
+               MOVE 0 TO WS-CONTADOR-CKPT
+           END-IF.
+
+      *================================================================
+      * 300 - VALIDA SE AS DATAS INFORMADAS SAO DATAS DE CALENDARIO
+      *       REAIS, ANTES DE ALIMENTAR A MATEMATICA DE DIFERENCA, E
+      *       SE A DATA-INICIAL NAO E POSTERIOR A DATA-FINAL (UM
+      *       CONTRATO COM DATAS INVERTIDAS NAO E UM PERIODO REAL E
+      *       NAO PODE VIRAR UMA DIFERENCA DE DIAS "ABSOLUTA" PARA O
+      *       EXTRATO). O DIA ABSOLUTO (FUNCAO 'JD') DE CADA DATA E
+      *       CALCULADO AQUI E REAPROVEITADO POR 400-CALCULAR-
+      *       DIFERENCA-DIAS, EM VEZ DE CHAMAR 'JD' DE NOVO.
+      *================================================================
+       300-VALIDAR-DATAS.
+           MOVE 'VD' TO LK-FUNCAO.
+           MOVE ANO-INICIAL TO LK-ANO.
+           MOVE MES-INICIAL TO LK-MES.
+           MOVE DIA-INICIAL TO LK-DIA.
+           CALL '04DTUTIL' USING LK-FUNCAO LK-ANO LK-MES LK-DIA
+                                 LK-DIAS-NO-MES LK-BISSEXTO-FLAG
+                                 LK-DATA-VALIDA LK-DIA-SEMANA-NUM
+                                 LK-DIAS-ABSOLUTOS.
+           MOVE LK-DATA-VALIDA TO WS-DATA-INICIAL-OK.
+
+           MOVE 'VD' TO LK-FUNCAO.
+           MOVE ANO-FINAL TO LK-ANO.
+           MOVE MES-FINAL TO LK-MES.
+           MOVE DIA-FINAL TO LK-DIA.
+           CALL '04DTUTIL' USING LK-FUNCAO LK-ANO LK-MES LK-DIA
+                                 LK-DIAS-NO-MES LK-BISSEXTO-FLAG
+                                 LK-DATA-VALIDA LK-DIA-SEMANA-NUM
+                                 LK-DIAS-ABSOLUTOS.
+           MOVE LK-DATA-VALIDA TO WS-DATA-FINAL-OK.
+
+           IF DATA-INICIAL-VALIDA AND DATA-FINAL-VALIDA
+               MOVE 'JD' TO LK-FUNCAO
+               MOVE ANO-INICIAL TO LK-ANO
+               MOVE MES-INICIAL TO LK-MES
+               MOVE DIA-INICIAL TO LK-DIA
+               CALL '04DTUTIL' USING LK-FUNCAO LK-ANO LK-MES LK-DIA
+                                     LK-DIAS-NO-MES LK-BISSEXTO-FLAG
+                                     LK-DATA-VALIDA LK-DIA-SEMANA-NUM
+                                     LK-DIAS-ABSOLUTOS
+               MOVE LK-DIAS-ABSOLUTOS TO WS-DIA-ABSOLUTO-INICIAL
+
+               MOVE 'JD' TO LK-FUNCAO
+               MOVE ANO-FINAL TO LK-ANO
+               MOVE MES-FINAL TO LK-MES
+               MOVE DIA-FINAL TO LK-DIA
+               CALL '04DTUTIL' USING LK-FUNCAO LK-ANO LK-MES LK-DIA
+                                     LK-DIAS-NO-MES LK-BISSEXTO-FLAG
+                                     LK-DATA-VALIDA LK-DIA-SEMANA-NUM
+                                     LK-DIAS-ABSOLUTOS
+               MOVE LK-DIAS-ABSOLUTOS TO WS-DIA-ABSOLUTO-FINAL
+
+               IF WS-DIA-ABSOLUTO-INICIAL <= WS-DIA-ABSOLUTO-FINAL
+                   MOVE 'S' TO WS-REGISTRO-VALIDO
+               END-IF
+           END-IF.
+
+      *================================================================
+      * 400 - DIFERENCA EM DIAS CORRIDOS, PELA SUBTRACAO DIRETA DO
+      *       DIA ABSOLUTO (NUMERO DE ORDEM NO CALENDARIO) DE CADA
+      *       DATA, JA CALCULADO POR 300-VALIDAR-DATAS (FUNCAO 'JD'
+      *       DE 04DTUTIL) PARA CONFIRMAR A ORDEM DAS DATAS. ISSO
+      *       SUBSTITUI A FORMULA (ANO*365)+(MES*DIAS-NO-MES)
+      *       HERDADA, QUE SO FUNCIONAVA QUANDO MES-INICIAL E
+      *       MES-FINAL ERAM IGUAIS E PRODUZIA RESULTADOS ERRADOS
+      *       PARA QUALQUER CONTRATO QUE ATRAVESSASSE MESES.
+      *================================================================
+       400-CALCULAR-DIFERENCA-DIAS.
+           COMPUTE DIFERENCA-DIAS =
+               WS-DIA-ABSOLUTO-FINAL - WS-DIA-ABSOLUTO-INICIAL.
+
+      *================================================================
+      * 410 - QUEBRA A DIFERENCA EM ANOS / MESES / DIAS, NO FORMATO
+      *       DE CLAUSULA DE PRAZO CONTRATUAL
+      *================================================================
+       410-CALCULAR-ANOS-MESES-DIAS.
+           IF DIA-FINAL >= DIA-INICIAL
+               COMPUTE DIF-DIAS = DIA-FINAL - DIA-INICIAL
+           ELSE
+               MOVE 'DM' TO LK-FUNCAO
+               MOVE MES-FINAL TO LK-MES
+               MOVE ANO-FINAL TO LK-ANO
+               IF MES-FINAL = 1
+                   SUBTRACT 1 FROM LK-MES
+                   ADD 12 TO LK-MES
+                   SUBTRACT 1 FROM LK-ANO
+               ELSE
+                   SUBTRACT 1 FROM LK-MES
+               END-IF
+               CALL '04DTUTIL' USING LK-FUNCAO LK-ANO LK-MES LK-DIA
+                                     LK-DIAS-NO-MES LK-BISSEXTO-FLAG
+                                     LK-DATA-VALIDA LK-DIA-SEMANA-NUM
+                                     LK-DIAS-ABSOLUTOS
+               COMPUTE DIF-DIAS =
+                   (LK-DIAS-NO-MES + DIA-FINAL) - DIA-INICIAL
+               SUBTRACT 1 FROM MES-FINAL GIVING MES-FINAL
+           END-IF.
+
+           IF MES-FINAL >= MES-INICIAL
+               COMPUTE DIF-MESES = MES-FINAL - MES-INICIAL
+           ELSE
+               COMPUTE DIF-MESES = (MES-FINAL + 12) - MES-INICIAL
+               COMPUTE ANO-FINAL = ANO-FINAL - 1
+           END-IF.
+
+           IF ANO-FINAL >= ANO-INICIAL
+               COMPUTE DIF-ANOS = ANO-FINAL - ANO-INICIAL
+           ELSE
+               MOVE 0 TO DIF-ANOS
+           END-IF.
+
+      *    RESTAURA ANO-FINAL/MES-FINAL (PODEM TER SIDO AJUSTADOS
+      *    ACIMA PARA FINS DE CALCULO DO PRAZO) ANTES DE IMPRIMIR E
+      *    GRAVAR O EXTRATO COM AS DATAS ORIGINAIS DO CONTRATO
+           MOVE CT-DATA-FINAL OF REG-CONTRATO TO DATA-FINAL.
+
+      *================================================================
+      * 420 - DIFERENCA EM DIAS UTEIS, EXCLUINDO SABADOS, DOMINGOS E
+      *       OS FERIADOS CARREGADOS DO ARQUIVO DE REFERENCIA. USA A
+      *       MESMA CONVENCAO DE INICIO EXCLUSIVO / FIM INCLUSIVO DE
+      *       DIFERENCA-DIAS (400): AVANCA UM DIA A PARTIR DE
+      *       DATA-INICIAL ANTES DE COMECAR A CONTAGEM, EM VEZ DE
+      *       CONTAR A PROPRIA DATA-INICIAL COMO O PRIMEIRO DIA.
+      *================================================================
+       420-CALCULAR-DIAS-UTEIS.
+           MOVE 0 TO DIFERENCA-DIAS-UTEIS.
+           MOVE DATA-INICIAL TO WS-DATA-CORRENTE.
+
+           MOVE 'PD' TO LK-FUNCAO.
+           MOVE WS-ANO-CORRENTE TO LK-ANO.
+           MOVE WS-MES-CORRENTE TO LK-MES.
+           MOVE WS-DIA-CORRENTE TO LK-DIA.
+           CALL '04DTUTIL' USING LK-FUNCAO LK-ANO LK-MES LK-DIA
+                                 LK-DIAS-NO-MES LK-BISSEXTO-FLAG
+                                 LK-DATA-VALIDA LK-DIA-SEMANA-NUM
+                                 LK-DIAS-ABSOLUTOS.
+           MOVE LK-ANO TO WS-ANO-CORRENTE.
+           MOVE LK-MES TO WS-MES-CORRENTE.
+           MOVE LK-DIA TO WS-DIA-CORRENTE.
+
+           PERFORM UNTIL (WS-ANO-CORRENTE > ANO-FINAL)
+                      OR ((WS-ANO-CORRENTE = ANO-FINAL)
+                          AND (WS-MES-CORRENTE > MES-FINAL))
+                      OR ((WS-ANO-CORRENTE = ANO-FINAL)
+                          AND (WS-MES-CORRENTE = MES-FINAL)
+                          AND (WS-DIA-CORRENTE > DIA-FINAL))
+
+               MOVE 'DS' TO LK-FUNCAO
+               MOVE WS-ANO-CORRENTE TO LK-ANO
+               MOVE WS-MES-CORRENTE TO LK-MES
+               MOVE WS-DIA-CORRENTE TO LK-DIA
+               CALL '04DTUTIL' USING LK-FUNCAO LK-ANO LK-MES LK-DIA
+                                     LK-DIAS-NO-MES LK-BISSEXTO-FLAG
+                                     LK-DATA-VALIDA LK-DIA-SEMANA-NUM
+                                     LK-DIAS-ABSOLUTOS
+
+               IF (LK-DIA-SEMANA-NUM NOT = 0)
+                  AND (LK-DIA-SEMANA-NUM NOT = 6)
+                   PERFORM 421-VERIFICAR-FERIADO
+                   IF NOT WS-DATA-E-FERIADO
+                       ADD 1 TO DIFERENCA-DIAS-UTEIS
+                   END-IF
+               END-IF
+
+               MOVE 'PD' TO LK-FUNCAO
+               MOVE WS-ANO-CORRENTE TO LK-ANO
+               MOVE WS-MES-CORRENTE TO LK-MES
+               MOVE WS-DIA-CORRENTE TO LK-DIA
+               CALL '04DTUTIL' USING LK-FUNCAO LK-ANO LK-MES LK-DIA
+                                     LK-DIAS-NO-MES LK-BISSEXTO-FLAG
+                                     LK-DATA-VALIDA LK-DIA-SEMANA-NUM
+                                     LK-DIAS-ABSOLUTOS
+               MOVE LK-ANO TO WS-ANO-CORRENTE
+               MOVE LK-MES TO WS-MES-CORRENTE
+               MOVE LK-DIA TO WS-DIA-CORRENTE
+           END-PERFORM.
+
+       421-VERIFICAR-FERIADO.
+           MOVE 'N' TO WS-EH-FERIADO.
+           IF WS-QTD-FERIADOS > 0
+               PERFORM VARYING IDX-FERIADO FROM 1 BY 1
+                       UNTIL IDX-FERIADO > WS-QTD-FERIADOS
+                   IF (FER-DIA(IDX-FERIADO) = WS-DIA-CORRENTE)
+                      AND (FER-MES(IDX-FERIADO) = WS-MES-CORRENTE)
+                      AND (FER-ANO(IDX-FERIADO) = WS-ANO-CORRENTE)
+                       MOVE 'S' TO WS-EH-FERIADO
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *================================================================
+      * 500 - GRAVA A LINHA DE DETALHE NO RELATORIO
+      *================================================================
+       500-GRAVAR-LINHA-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           IF REGISTRO-VALIDO
+               STRING CONTRATO-ID OF REG-CONTRATO DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  DIA-INICIAL DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  MES-INICIAL DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  ANO-INICIAL DELIMITED BY SIZE "   " DELIMITED BY SIZE
+                  DIA-FINAL   DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  MES-FINAL   DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  ANO-FINAL   DELIMITED BY SIZE "   " DELIMITED BY SIZE
+                  DIFERENCA-DIAS DELIMITED BY SIZE "      "
+                  DELIMITED BY SIZE
+                  DIFERENCA-DIAS-UTEIS DELIMITED BY SIZE "     "
+                  DELIMITED BY SIZE
+                  DIF-ANOS DELIMITED BY SIZE "A " DELIMITED BY SIZE
+                  DIF-MESES DELIMITED BY SIZE "M " DELIMITED BY SIZE
+                  DIF-DIAS DELIMITED BY SIZE "D  " DELIMITED BY SIZE
+                  WS-SITUACAO-REGISTRO DELIMITED BY SIZE
+                   INTO LINHA-RELATORIO
+           ELSE
+               STRING CONTRATO-ID OF REG-CONTRATO DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  DIA-INICIAL DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  MES-INICIAL DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  ANO-INICIAL DELIMITED BY SIZE "   " DELIMITED BY SIZE
+                  DIA-FINAL   DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  MES-FINAL   DELIMITED BY SIZE "/" DELIMITED BY SIZE
+                  ANO-FINAL   DELIMITED BY SIZE "   " DELIMITED BY SIZE
+                  "   N/A       N/A       N/A         "
+                  DELIMITED BY SIZE
+                  WS-SITUACAO-REGISTRO DELIMITED BY SIZE
+                   INTO LINHA-RELATORIO
+           END-IF.
+           WRITE LINHA-RELATORIO.
+           IF WS-FS-RELATORIO NOT = "00"
+               DISPLAY "04UNISYS - FALHA NA GRAVACAO DE RELATORIO-OUT, "
+                       "FS=" WS-FS-RELATORIO
+               PERFORM 910-ABENDAR-JOB
+           END-IF.
+
+      *================================================================
+      * 510 - GRAVA O EXTRATO DE LAYOUT FIXO PARA O FATURAMENTO
+      *================================================================
+       510-GRAVAR-EXTRATO.
+           MOVE CONTRATO-ID OF REG-CONTRATO TO EXT-CONTRATO-ID.
+           MOVE DIA-INICIAL TO EXT-DIA-INICIAL.
+           MOVE MES-INICIAL TO EXT-MES-INICIAL.
+           MOVE ANO-INICIAL TO EXT-ANO-INICIAL.
+           MOVE DIA-FINAL   TO EXT-DIA-FINAL.
+           MOVE MES-FINAL   TO EXT-MES-FINAL.
+           MOVE ANO-FINAL   TO EXT-ANO-FINAL.
+           MOVE DIFERENCA-DIAS       TO EXT-DIFERENCA-DIAS.
+           MOVE DIFERENCA-DIAS-UTEIS TO EXT-DIFERENCA-UTEIS.
+           WRITE REG-EXTRATO.
+           IF WS-FS-EXTRATO NOT = "00"
+               DISPLAY "04UNISYS - FALHA NA GRAVACAO DE EXTRATO-OUT, "
+                       "FS=" WS-FS-EXTRATO
+               PERFORM 910-ABENDAR-JOB
+           END-IF.
+
+      *================================================================
+      * 520 - GRAVA O REGISTRO DA TRILHA DE AUDITORIA PARA ESTA EXEC.
+      *       LOG-SITUACAO REGISTRA SE O CONTRATO FOI ACEITO OU
+      *       REJEITADO, PARA QUE UM DIFERENCA-DIAS=0 REJEITADO NAO
+      *       SEJA CONFUNDIDO COM UM CONTRATO DE MESMO DIA LEGITIMO
+      *       AO RECONSTRUIR O HISTORICO A PARTIR DA TRILHA.
+      *================================================================
+       520-GRAVAR-LOG-AUDITORIA.
+           MOVE WS-DATA-HORA-EXECUCAO   TO LOG-DATA-HORA.
+           MOVE WS-JOB-ID                TO LOG-JOB-ID.
+           MOVE WS-OPERADOR-ID           TO LOG-OPERADOR-ID.
+           MOVE CONTRATO-ID OF REG-CONTRATO TO LOG-CONTRATO-ID.
+           MOVE DIA-INICIAL TO LOG-DIA-INICIAL.
+           MOVE MES-INICIAL TO LOG-MES-INICIAL.
+           MOVE ANO-INICIAL TO LOG-ANO-INICIAL.
+           MOVE DIA-FINAL   TO LOG-DIA-FINAL.
+           MOVE MES-FINAL   TO LOG-MES-FINAL.
+           MOVE ANO-FINAL   TO LOG-ANO-FINAL.
+           MOVE DIFERENCA-DIAS TO LOG-DIFERENCA-DIAS.
+           IF REGISTRO-VALIDO
+               MOVE 'A' TO LOG-SITUACAO
+           ELSE
+               MOVE 'R' TO LOG-SITUACAO
+           END-IF.
+           WRITE REG-LOG-AUDITORIA.
+           IF WS-FS-LOG NOT = "00"
+               DISPLAY "04UNISYS - FALHA NA GRAVACAO DE LOG-AUDITORIA, "
+                       "FS=" WS-FS-LOG
+               PERFORM 910-ABENDAR-JOB
+           END-IF.
+
+      *================================================================
+      * 530 - GRAVA UM NOVO CHECKPOINT (A CADA WS-INTERVALO-CKPT REGS)
+      *================================================================
+       530-GRAVAR-CHECKPOINT.
+           MOVE WS-ULTIMO-ID-PROCESSADO      TO CKPT-CONTRATO-ID.
+           MOVE WS-QTD-PROCESSADOS           TO CKPT-QTD-PROCESSADOS.
+           MOVE WS-DATA-HORA-EXECUCAO        TO CKPT-DATA-HORA.
+           WRITE REG-CHECKPOINT.
+           IF WS-FS-CHECKPOINT NOT = "00"
+               DISPLAY "04UNISYS - FALHA NA GRAVACAO DE CHECKPOINT, "
+                       "FS=" WS-FS-CHECKPOINT
+               PERFORM 910-ABENDAR-JOB
+           END-IF.
+
+      *================================================================
+      * 900 - GRAVA O CHECKPOINT FINAL E FECHA TODOS OS ARQUIVOS
+      *================================================================
+       900-FINALIZAR.
+           IF WS-QTD-PROCESSADOS-EXEC > 0
+               PERFORM 530-GRAVAR-CHECKPOINT
+           END-IF.
+
+           CLOSE CONTRATOS-IN.
+           CLOSE RELATORIO-OUT.
+           CLOSE EXTRATO-OUT.
+           CLOSE LOG-AUDITORIA.
+           CLOSE CHECKPOINT-FILE.
+
+           DISPLAY "04UNISYS - CONTRATOS PROCESSADOS: "
+                   WS-QTD-PROCESSADOS.
+
+      *================================================================
+      * 910 - ENCERRA O JOB EM ERRO FATAL DE ARQUIVO (OPEN/READ/WRITE)
+      *================================================================
+       910-ABENDAR-JOB.
+           CLOSE CONTRATOS-IN.
+           CLOSE RELATORIO-OUT.
+           CLOSE EXTRATO-OUT.
+           CLOSE LOG-AUDITORIA.
+           CLOSE CHECKPOINT-FILE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
 
-            ADD 01   TO DIA-INICIAL.
-            ADD 01   TO MES-INICIAL.
-            ADD 2021 TO ANO-INICIAL.
-
-            ADD 27   TO DIA-FINAL.
-            ADD 01   TO MES-FINAL.
-            ADD 2025 TO ANO-FINAL.
-      *JANEIRO
-            IF (MES-INICIAL = 01)OR(MES-FINAL = 01)
-              ADD 31 TO DIA1
-              ADD 31 TO DIA2
-            END-IF
-      *FEVEREIRO
-            IF (MES-INICIAL = 02)OR(MES-FINAL = 02)
-
-             DISPLAY "QUANTIDADE DIAS: " DIA1
-             DISPLAY "QUANTIDADE DIAS: " DIA2
-
-              DIVIDE ANO-INICIAL BY 4    GIVING DIV1-POR-4
-               REMAINDER R1-4
-              DIVIDE ANO-INICIAL BY 100  GIVING DIV1-POR-100
-               REMAINDER R1-100
-              DIVIDE ANO-INICIAL BY 400  GIVING DIV1-POR-400
-               REMAINDER R1-400
-
-              DIVIDE ANO-FINAL   BY 4    GIVING DIV2-POR-4
-               REMAINDER R2-4
-              DIVIDE ANO-FINAL   BY 100  GIVING DIV2-POR-100
-               REMAINDER R2-100
-              DIVIDE ANO-FINAL   BY 400  GIVING DIV2-POR-400
-               REMAINDER R2-400
-
-              IF (R1-4 = 0)AND(R1-100 IS NOT = 0)OR(R1-400 = 0)
-               DISPLAY "Ano1 " ANO-INICIAL " eh bissexto"
-                 ADD 29  TO DIA1
-
-              ELSE
-                 ADD 28  TO DIA1
-
-              END-IF
-      *    Verifica SEGUNDO ANO
-              IF (R2-4 = 0)AND(R2-100 IS NOT = 0)OR(R2-400 = 0)
-               DISPLAY "Ano2 " ANO-FINAL " eh bissexto"
-
-                 ADD 29  TO DIA2
-              ELSE
-
-                ADD 28   TO DIA2
-              END-IF
-
-             DISPLAY "QUANTIDADE DIAS: " DIA1
-             DISPLAY "QUANTIDADE DIAS: " DIA2
-
-            END-IF
-      *MARÇO
-            IF (MES-INICIAL = 03)OR(MES-FINAL = 03)
-              ADD 31 TO DIA1
-              ADD 31 TO DIA2
-            END-IF
-      *ABRIL
-            IF (MES-INICIAL = 04)OR(MES-FINAL = 04)
-              ADD 30 TO DIA1
-              ADD 30 TO DIA2
-            END-IF
-      *MAIO
-            IF (MES-INICIAL = 05)OR(MES-FINAL = 05)
-              ADD 31 TO DIA1
-              ADD 31 TO DIA2
-            END-IF
-      *JUNHO
-            IF (MES-INICIAL = 06)OR(MES-FINAL = 06)
-              ADD 30 TO DIA1
-              ADD 30 TO DIA2
-            END-IF
-      *JULHO
-            IF (MES-INICIAL = 07)OR(MES-FINAL = 07)
-              ADD 31 TO DIA1
-              ADD 31 TO DIA2
-            END-IF
-      *AGOSTO
-            IF (MES-INICIAL = 08)OR(MES-FINAL = 08)
-              ADD 31 TO DIA1
-              ADD 31 TO DIA2
-            END-IF
-      *SETEMBRO
-            IF (MES-INICIAL = 09)OR(MES-FINAL = 09)
-              ADD 30 TO DIA1
-              ADD 30 TO DIA2
-            END-IF
-      *OUTUBRO
-            IF (MES-INICIAL = 10)OR(MES-FINAL = 10)
-              ADD 31 TO DIA1
-              ADD 31 TO DIA2
-            END-IF
-      *NOVEMBRO
-            IF (MES-INICIAL = 11)OR(MES-FINAL = 11)
-              ADD 30 TO DIA1
-              ADD 30 TO DIA2
-            END-IF
-      *DEZEMBRO
-            IF (MES-INICIAL = 12)OR(MES-FINAL = 12)
-              ADD 31 TO DIA1
-              ADD 31 TO DIA2
-            END-IF
-
-            COMPUTE DIFERENCA-DIAS =(ANO-FINAL * 365)+(MES-FINAL * DIA2)
-                                     + DIA-FINAL - (ANO-INICIAL * 365)-
-                                     (MES-INICIAL * DIA1)- DIA-INICIAL.
-
-            DISPLAY "A diferenca entre as datas eh: " DIFERENCA-DIAS.
-
-            STOP RUN.
        END PROGRAM 04UNISYS.
