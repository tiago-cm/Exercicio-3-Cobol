@@ -0,0 +1,7 @@
+      *================================================================
+      *  CTFERIA - LAYOUT DO ARQUIVO DE FERIADOS (DATAS NAO UTEIS)
+      *================================================================
+       01 REG-FERIADO.
+           03 DESCRICAO-FERIADO      PIC X(30).
+           03 DATA-FERIADO-REG.
+               COPY DTDDMMYY REPLACING ==:PREFIXO:== BY ==FERIADO==.
