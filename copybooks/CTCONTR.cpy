@@ -0,0 +1,10 @@
+      *================================================================
+      *  CTCONTR - LAYOUT DO ARQUIVO DE ENTRADA DE CONTRATOS
+      *  UM REGISTRO POR CONTRATO: ID + DATA-INICIAL + DATA-FINAL
+      *================================================================
+       01 REG-CONTRATO.
+           03 CONTRATO-ID            PIC X(10).
+           03 CT-DATA-INICIAL.
+               COPY DTDDMMYY REPLACING ==:PREFIXO:== BY ==CT-INICIAL==.
+           03 CT-DATA-FINAL.
+               COPY DTDDMMYY REPLACING ==:PREFIXO:== BY ==CT-FINAL==.
