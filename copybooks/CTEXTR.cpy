@@ -0,0 +1,13 @@
+      *================================================================
+      *  CTEXTR - LAYOUT FIXO DO EXTRATO PARA O SISTEMA DE FATURAMENTO
+      *================================================================
+       01 REG-EXTRATO.
+           03 EXT-CONTRATO-ID        PIC X(10).
+           03 EXT-DIA-INICIAL        PIC 9(02).
+           03 EXT-MES-INICIAL        PIC 9(02).
+           03 EXT-ANO-INICIAL        PIC 9(04).
+           03 EXT-DIA-FINAL          PIC 9(02).
+           03 EXT-MES-FINAL          PIC 9(02).
+           03 EXT-ANO-FINAL          PIC 9(04).
+           03 EXT-DIFERENCA-DIAS     PIC 9(05).
+           03 EXT-DIFERENCA-UTEIS    PIC 9(05).
