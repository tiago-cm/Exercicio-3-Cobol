@@ -0,0 +1,8 @@
+      *================================================================
+      *  DTDDMMYY - LAYOUT PADRAO DE DATA NO FORMATO DD/MM/AAAA
+      *  USO: COPY DTDDMMYY REPLACING ==:PREFIXO:== BY ==XXXXXXX==.
+      *  GERA OS CAMPOS DIA-XXXXXXX / MES-XXXXXXX / ANO-XXXXXXX
+      *================================================================
+           05 DIA-:PREFIXO:         PIC 9(02).
+           05 MES-:PREFIXO:         PIC 9(02).
+           05 ANO-:PREFIXO:         PIC 9(04).
