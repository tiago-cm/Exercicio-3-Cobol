@@ -0,0 +1,18 @@
+      *================================================================
+      *  CTLOG - LAYOUT DO REGISTRO DA TRILHA DE AUDITORIA
+      *================================================================
+       01 REG-LOG-AUDITORIA.
+           03 LOG-DATA-HORA          PIC X(26).
+           03 LOG-JOB-ID             PIC X(08).
+           03 LOG-OPERADOR-ID        PIC X(08).
+           03 LOG-CONTRATO-ID        PIC X(10).
+           03 LOG-DIA-INICIAL        PIC 9(02).
+           03 LOG-MES-INICIAL        PIC 9(02).
+           03 LOG-ANO-INICIAL        PIC 9(04).
+           03 LOG-DIA-FINAL          PIC 9(02).
+           03 LOG-MES-FINAL          PIC 9(02).
+           03 LOG-ANO-FINAL          PIC 9(04).
+           03 LOG-DIFERENCA-DIAS     PIC 9(05).
+           03 LOG-SITUACAO           PIC X(01).
+             88 LOG-SITUACAO-ACEITO    VALUE 'A'.
+             88 LOG-SITUACAO-REJEITADO VALUE 'R'.
