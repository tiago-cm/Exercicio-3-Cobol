@@ -0,0 +1,9 @@
+      *================================================================
+      *  CTCKPT - LAYOUT DO REGISTRO DE CHECKPOINT/RESTART
+      *  CADA REGISTRO E UM "INSTANTANEO" DA POSICAO DO PROCESSAMENTO.
+      *  O ULTIMO REGISTRO DO ARQUIVO E O PONTO DE RETOMADA EM RESTART.
+      *================================================================
+       01 REG-CHECKPOINT.
+           03 CKPT-CONTRATO-ID       PIC X(10).
+           03 CKPT-QTD-PROCESSADOS   PIC 9(07).
+           03 CKPT-DATA-HORA         PIC X(26).
